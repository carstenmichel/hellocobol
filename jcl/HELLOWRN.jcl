@@ -0,0 +1,114 @@
+//HELLOWRN JOB (ACCTNO),'STUDENT ROSTER RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//* JOB NAME:   HELLOWRN                                              *
+//* AUTHOR:     M. OKAFOR - REGISTRAR SYSTEMS GROUP                   *
+//* REMARKS:    NIGHTLY STUDENT MASTER RUN.  SORTS THE INCOMING       *
+//*             STUDENT EXTRACT INTO STUDENT-ID SEQUENCE, RUNS IT     *
+//*             THROUGH HELLOW FOR NAME EDITING AND THE FINANCIAL-AID *
+//*             EXTRACT, THEN CHAINS THE ROSTER REPORT.  STEP030      *
+//*             ONLY RUNS WHEN STEP010 AND STEP020 BOTH COMPLETED     *
+//*             WITH RETURN CODE ZERO, SO A BAD SORT OR A DIRTY       *
+//*             HELLOW RUN NEVER LETS A GARBAGE ROSTER PRINT.         *
+//*             STEP035 ROLLS PROD.STUDENT.MASTER.PRIOR FORWARD TO    *
+//*             TONIGHT'S SORTED EXTRACT SO THE NEXT RUN'S            *
+//*             RECONCILIATION COMPARES AGAINST THIS CYCLE, NOT ONE   *
+//*             FROZEN BASELINE FOREVER.  IT IS ALSO BYPASSED UNLESS  *
+//*             THE SORT AND HELLOW STEPS BOTH CAME BACK CLEAN.       *
+//*                                                                   *
+//* MODIFICATION HISTORY.                                             *
+//* DATE       INIT  DESCRIPTION                                      *
+//* ---------  ----  ---------------------------------------------   *
+//* 2026-08-09 MO    INITIAL VERSION.                                 *
+//* 2026-08-09 MO    CORRECTED EXCPTLOG/CHKPTFIL LRECL TO MATCH THE   *
+//*                   COPYBOOK RECORD LENGTHS.  ADDED STEP035 TO      *
+//*                   ROLL THE RETAINED PRIOR MASTER FORWARD EACH     *
+//*                   NIGHT INSTEAD OF LEAVING IT FROZEN.             *
+//* 2026-08-09 MO    CHANGED EXCPTLOG/FAEXTRCT TO DISP=(MOD,CATLG,    *
+//*                   CATLG) - DISP=NEW MEANT A RESTART GOT A FRESH,  *
+//*                   EMPTY DATASET INSTEAD OF THE ONE EXTEND OPENS   *
+//*                   IN HELLOW, AND FAEXTRCT COULD ONLY EVER RUN     *
+//*                   ONCE BEFORE DISP=NEW COLLIDED WITH THE ALREADY- *
+//*                   CATALOGED DATASET FROM THE PRIOR NIGHT.  ALSO   *
+//*                   DROPPED THE EXCPTLOG GDG (+1) GENERATION - A    *
+//*                   RELATIVE GENERATION ONLY EVER MEANS "CREATE",   *
+//*                   SO IT CANNOT ALSO BE MOD-EXTENDED ACROSS A      *
+//*                   RESTART.  EXCPTLOG IS NOW ONE CONTINUOUSLY      *
+//*                   EXTENDED DATASET LIKE CHKPTFIL/FAEXTRCT; EACH   *
+//*                   RECORD CARRIES ITS OWN DATE/TIME STAMP FROM     *
+//*                   COPYBOOKS/EXCPTLOG.CPY SO NIGHTLY ENTRIES ARE   *
+//*                   STILL DISTINGUISHABLE WITHOUT A GDG ROTATION.   *
+//* 2026-08-09 MO    ADDED JCL/PRIORDEF.JCL - A ONE-TIME SETUP JOB TO *
+//*                   ALLOCATE THE INITIAL PROD.STUDENT.MASTER.PRIOR. *
+//*                   PRIORMST IS DISP=SHR/DISP=OLD BELOW, WHICH      *
+//*                   REQUIRES THE DATASET TO ALREADY EXIST AT        *
+//*                   ALLOCATION TIME REGARDLESS OF HELLOW'S SELECT   *
+//*                   OPTIONAL - RUN PRIORDEF ONCE BEFORE THE FIRST   *
+//*                   EVER RUN OF THIS JOB.                           *
+//*                                                                   *
+//*********************************************************************
+//*
+//*********************************************************************
+//* STEP010 - SORT THE INCOMING STUDENT EXTRACT INTO STUDENT ID       *
+//* SEQUENCE AHEAD OF THE HELLOW STEP.                                 *
+//*********************************************************************
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.STUDENT.EXTRACT,DISP=SHR
+//SORTOUT  DD  DSN=&&STUDSRT,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=0080,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,9,CH,A)
+/*
+//*
+//*********************************************************************
+//* STEP020 - RUN HELLOW TO EDIT/FORMAT STUDENT NAMES, LOG REJECTS,   *
+//* BUILD THE FINANCIAL-AID EXTRACT AND CHECKPOINT, AND RECONCILE     *
+//* AGAINST THE PRIOR CYCLE'S RETAINED MASTER.  BYPASSED IF THE SORT  *
+//* STEP DID NOT COMPLETE CLEAN.                                      *
+//*********************************************************************
+//STEP020  EXEC PGM=HELLOW,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDMAST DD  DSN=&&STUDSRT,DISP=(OLD,PASS)
+//PRIORMST DD  DSN=PROD.STUDENT.MASTER.PRIOR,DISP=SHR
+//EXCPTLOG DD  DSN=PROD.STUDENT.EXCPTLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=0075,BLKSIZE=0)
+//FAEXTRCT DD  DSN=PROD.FINAID.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=0045,BLKSIZE=0)
+//CHKPTFIL DD  DSN=PROD.STUDENT.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=0035,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*********************************************************************
+//* STEP035 - ROLL THE RETAINED PRIOR-CYCLE MASTER FORWARD TO         *
+//* TONIGHT'S SORTED EXTRACT SO TOMORROW NIGHT'S RECONCILIATION IN    *
+//* HELLOW COMPARES AGAINST THIS CYCLE.  BYPASSED UNLESS THE SORT AND *
+//* HELLOW STEPS BOTH CAME BACK CLEAN.                                *
+//*********************************************************************
+//STEP035  EXEC PGM=IDCAMS,COND=((0,NE,STEP010),(0,NE,STEP020))
+//SYSPRINT DD  SYSOUT=*
+//CURRMAST DD  DSN=&&STUDSRT,DISP=(OLD,PASS)
+//PRIORMST DD  DSN=PROD.STUDENT.MASTER.PRIOR,DISP=OLD
+//SYSIN    DD  *
+  REPRO INFILE(CURRMAST) OUTFILE(PRIORMST)
+/*
+//*
+//*********************************************************************
+//* STEP030 - PRINT THE CLASS ROSTER.  BYPASSED UNLESS THE SORT AND   *
+//* HELLOW STEPS BOTH COMPLETED WITH RETURN CODE ZERO.                *
+//*********************************************************************
+//STEP030  EXEC PGM=ROSTRPT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDMAST DD  DSN=&&STUDSRT,DISP=(OLD,DELETE)
+//ROSTOUT  DD  SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=0132,BLKSIZE=0)
+//
