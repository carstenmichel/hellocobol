@@ -0,0 +1,38 @@
+//PRIORDEF JOB (ACCTNO),'DEFINE PRIOR MASTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//* JOB NAME:   PRIORDEF                                              *
+//* AUTHOR:     M. OKAFOR - REGISTRAR SYSTEMS GROUP                   *
+//* REMARKS:    ONE-TIME SETUP JOB.  ALLOCATES AND CATALOGS AN        *
+//*             INITIAL, EMPTY PROD.STUDENT.MASTER.PRIOR SO THE VERY  *
+//*             FIRST RUN OF HELLOWRN HAS A DATASET TO OPEN ON THE    *
+//*             PRIORMST DD.  HELLOW'S SELECT OPTIONAL PRIOR-MASTER   *
+//*             TOLERATES THE DATASET BEING EMPTY (THE FIRST CYCLE    *
+//*             RECONCILES AGAINST NOTHING AND EVERY STUDENT ID COMES *
+//*             BACK "ADDED SINCE PRIOR CYCLE"), BUT THE OPTIONAL     *
+//*             CLAUSE ONLY COVERS HELLOW'S OWN OPEN - THE JCL DD     *
+//*             STILL HAS TO FIND A DATASET AT ALLOCATION TIME.  RUN  *
+//*             THIS ONCE BEFORE HELLOWRN IS RUN FOR THE FIRST TIME;  *
+//*             DO NOT RESUBMIT AFTERWARD OR THE ALLOCATION WILL      *
+//*             FAIL AGAINST THE ALREADY-CATALOGED DATASET.           *
+//*                                                                   *
+//* MODIFICATION HISTORY.                                             *
+//* DATE       INIT  DESCRIPTION                                      *
+//* ---------  ----  ---------------------------------------------   *
+//* 2026-08-09 MO    INITIAL VERSION.                                 *
+//*                                                                   *
+//*********************************************************************
+//*
+//*********************************************************************
+//* STEP010 - ALLOCATE AND CATALOG AN EMPTY PRIOR-CYCLE MASTER.  DCB  *
+//* MATCHES THE SORTED EXTRACT (JCL/HELLOWRN.JCL STEP010 SORTOUT) SO  *
+//* STEP035 OF HELLOWRN CAN REPRO DIRECTLY INTO IT ON THE FIRST       *
+//* NIGHT'S RUN.                                                      *
+//*********************************************************************
+//STEP010  EXEC PGM=IEFBR14
+//PRIORMST DD  DSN=PROD.STUDENT.MASTER.PRIOR,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=0080,BLKSIZE=0)
+//
