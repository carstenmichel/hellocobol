@@ -0,0 +1,99 @@
+//STUMAINT JOB (ACCTNO),'STUDENT NAME MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//* JOB NAME:   STUMAINT                                              *
+//* AUTHOR:     M. OKAFOR - REGISTRAR SYSTEMS GROUP                   *
+//* REMARKS:    ON-DEMAND STUDENT NAME CORRECTION SESSION.  THE       *
+//*             PERSISTENT INDEXED MASTER (PROD.STUDENT.MASTER.ONLINE,*
+//*             DEFINED ONE TIME BY JCL/STUDEFN.JCL) IS REFRESHED     *
+//*             FROM THE CURRENT NIGHTLY EXTRACT BEFORE THE OPERATOR  *
+//*             SESSION SO CORRECTIONS ARE MADE AGAINST TODAY'S DATA, *
+//*             AND REPRO'D BACK OUT TO THE EXTRACT AFTERWARD SO THE  *
+//*             CORRECTION REACHES THE NEXT RUN OF HELLOWRN RATHER    *
+//*             THAN STAYING STRANDED ON THE INDEXED MASTER.  STEP010 *
+//*             DELETES AND REDEFINES THE INDEXED MASTER SO STEP020'S *
+//*             REPRO IS A FULL REFRESH RATHER THAN AN UPSERT, SO A   *
+//*             STUDENT ID DROPPED FROM THE EXTRACT SINCE THE LAST    *
+//*             SESSION DOES NOT LINGER FOREVER.  STEPS 020-040 ARE   *
+//*             EACH BYPASSED IF ANY STEP AHEAD OF THEM DID NOT       *
+//*             COMPLETE CLEAN.                                        *
+//*                                                                   *
+//* MODIFICATION HISTORY.                                             *
+//* DATE       INIT  DESCRIPTION                                      *
+//* ---------  ----  ---------------------------------------------   *
+//* 2026-08-09 MO    INITIAL VERSION.                                 *
+//* 2026-08-09 MO    STEP010 REPRO WAS UPSERT-ONLY, SO A STUDENT ID   *
+//*                   DROPPED FROM PROD.STUDENT.EXTRACT SINCE THE     *
+//*                   LAST SESSION STAYED ON THE INDEXED MASTER        *
+//*                   FOREVER AND GOT WRITTEN BACK OUT TO THE EXTRACT *
+//*                   BY THE OLD STEP030.  SPLIT STEP010 INTO A       *
+//*                   DELETE/DEFINE (NEW STEP010) FOLLOWED BY A REPRO *
+//*                   INTO THE NOW-EMPTY CLUSTER (NEW STEP020) SO THE *
+//*                   INDEXED MASTER IS A TRUE MIRROR OF THE EXTRACT  *
+//*                   EACH SESSION INSTEAD OF AN ACCUMULATION OF IT.  *
+//*                   RENUMBERED THE MAINTENANCE MENU STEP TO STEP030 *
+//*                   AND THE REPRO-BACK-OUT STEP TO STEP040.         *
+//*                                                                   *
+//*********************************************************************
+//*
+//*********************************************************************
+//* STEP010 - DROP AND REDEFINE THE INDEXED MASTER SO STEP020 REPROS  *
+//* INTO AN EMPTY CLUSTER.  WITHOUT THIS, REPRO ONLY UPSERTS AND A    *
+//* STUDENT ID REMOVED FROM THE EXTRACT SINCE THE LAST SESSION WOULD  *
+//* NEVER BE REMOVED FROM THE INDEXED MASTER.  CLUSTER ATTRIBUTES     *
+//* MATCH THE ONE-TIME DEFINE IN JCL/STUDEFN.JCL.                     *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.STUDENT.MASTER.ONLINE CLUSTER PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PROD.STUDENT.MASTER.ONLINE)              -
+       INDEXED                                                   -
+       KEYS(9 0)                                                 -
+       RECORDSIZE(80 80)                                         -
+       RECORDS(5000 1000)                                        -
+       FREESPACE(10 10)                                          -
+       SHAREOPTIONS(2 3))                                        -
+       DATA  (NAME(PROD.STUDENT.MASTER.ONLINE.DATA))             -
+       INDEX (NAME(PROD.STUDENT.MASTER.ONLINE.INDEX))
+/*
+//*
+//*********************************************************************
+//* STEP020 - LOAD THE FRESHLY-DEFINED INDEXED MASTER FROM TODAY'S    *
+//* EXTRACT SO THE OPERATOR IS CORRECTING CURRENT DATA.  BYPASSED     *
+//* UNLESS STEP010 CAME BACK CLEAN.                                   *
+//*********************************************************************
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//EXTRACT  DD  DSN=PROD.STUDENT.EXTRACT,DISP=SHR
+//ONLNMAST DD  DSN=PROD.STUDENT.MASTER.ONLINE,DISP=OLD
+//SYSIN    DD  *
+  REPRO INFILE(EXTRACT) OUTFILE(ONLNMAST)
+/*
+//*
+//*********************************************************************
+//* STEP030 - RUN THE OPERATOR MAINTENANCE MENU AGAINST THE INDEXED   *
+//* MASTER.  BYPASSED UNLESS STEP010 AND STEP020 BOTH CAME BACK       *
+//* CLEAN.                                                             *
+//*********************************************************************
+//STEP030  EXEC PGM=STUMAINT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDMAST DD  DSN=PROD.STUDENT.MASTER.ONLINE,DISP=OLD
+//SYSOUT   DD  SYSOUT=*
+//*
+//*********************************************************************
+//* STEP040 - REPRO THE CORRECTED MASTER BACK OUT TO THE EXTRACT      *
+//* DATASET SO THE NEXT HELLOWRN RUN PICKS UP THE CORRECTION.         *
+//* BYPASSED UNLESS STEP010, STEP020 AND STEP030 ALL CAME BACK CLEAN. *
+//*********************************************************************
+//STEP040  EXEC PGM=IDCAMS,COND=((0,NE,STEP010),(0,NE,STEP020),      -
+//             (0,NE,STEP030))
+//SYSPRINT DD  SYSOUT=*
+//ONLNMAST DD  DSN=PROD.STUDENT.MASTER.ONLINE,DISP=OLD
+//EXTRACT  DD  DSN=PROD.STUDENT.EXTRACT,DISP=OLD
+//SYSIN    DD  *
+  REPRO INFILE(ONLNMAST) OUTFILE(EXTRACT) REPLACE
+/*
+//
