@@ -0,0 +1,37 @@
+//STUDEFN  JOB (ACCTNO),'DEFINE ONLINE MASTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//* JOB NAME:   STUDEFN                                               *
+//* AUTHOR:     M. OKAFOR - REGISTRAR SYSTEMS GROUP                   *
+//* REMARKS:    ONE-TIME SETUP JOB.  DEFINES THE VSAM KEY-SEQUENCED   *
+//*             CLUSTER THAT STUMAINT OPENS FOR INDEXED ACCESS WHEN   *
+//*             AN OPERATOR CORRECTS A STUDENT NAME.  RUN THIS ONCE   *
+//*             BEFORE STUMAINT IS USED FOR THE FIRST TIME; DO NOT    *
+//*             RESUBMIT AFTERWARD OR THE CLUSTER WILL ALREADY EXIST. *
+//*                                                                   *
+//* MODIFICATION HISTORY.                                             *
+//* DATE       INIT  DESCRIPTION                                      *
+//* ---------  ----  ---------------------------------------------   *
+//* 2026-08-09 MO    INITIAL VERSION.                                 *
+//*                                                                   *
+//*********************************************************************
+//*
+//*********************************************************************
+//* STEP010 - DEFINE THE KSDS.  KEYED ON LS-STUDENT-ID (THE FIRST 9   *
+//* BYTES OF STUDENT-MASTER-RECORD IN COPYBOOKS/STUDENT.CPY).         *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.STUDENT.MASTER.ONLINE)              -
+       INDEXED                                                   -
+       KEYS(9 0)                                                 -
+       RECORDSIZE(80 80)                                         -
+       RECORDS(5000 1000)                                        -
+       FREESPACE(10 10)                                          -
+       SHAREOPTIONS(2 3))                                        -
+       DATA  (NAME(PROD.STUDENT.MASTER.ONLINE.DATA))             -
+       INDEX (NAME(PROD.STUDENT.MASTER.ONLINE.INDEX))
+/*
+//
