@@ -0,0 +1,213 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM-ID:  STUMAINT                                      *
+000400*    AUTHOR:      M. OKAFOR - REGISTRAR SYSTEMS GROUP           *
+000500*    INSTALLATION: REGISTRAR BATCH SYSTEMS                      *
+000600*    DATE-WRITTEN: 2026-08-09                                   *
+000700*    DATE-COMPILED:                                             *
+000800*                                                                *
+000900*    REMARKS.     OPERATOR-DRIVEN MAINTENANCE MENU FOR          *
+001000*                 CORRECTING A STUDENT NAME ON THE STUDENT      *
+001100*                 MASTER FILE.  THE OPERATOR KEYS A STUDENT ID, *
+001200*                 THE CURRENT NAME IS DISPLAYED, AND THE        *
+001300*                 OPERATOR KEYS THE REPLACEMENT.  THE NEW NAME  *
+001400*                 IS EDITED AND FORMATTED BY SUB BEFORE THE     *
+001500*                 MASTER RECORD IS REWRITTEN, SO THE SAME       *
+001600*                 BLANK-NAME AND ALL-NUMERIC-NAME EDITS THAT    *
+001700*                 APPLY TO THE NIGHTLY EXTRACT APPLY HERE.      *
+001800*                 STUDENT-MASTER IS OPENED FOR INDEXED ACCESS   *
+001900*                 BY STUDENT ID SO A SINGLE RECORD CAN BE       *
+002000*                 LOCATED AND REWRITTEN WITHOUT A FULL PASS OF  *
+002100*                 THE FILE.  THIS RUNS AS A BATCH-MENU UTILITY  *
+002200*                 FROM A TERMINAL RATHER THAN UNDER CICS.       *
+002250*                 STUDMAST HERE IS THE PERSISTENT INDEXED       *
+002260*                 MASTER (PROD.STUDENT.MASTER.ONLINE) DEFINED   *
+002270*                 BY JCL/STUDEFN.JCL, NOT THE SEQUENTIAL EXTRACT*
+002280*                 HELLOW AND ROSTRPT READ - SEE JCL/STUMAINT.JCL*
+002290*                 FOR HOW A CORRECTION MADE HERE IS FED BACK    *
+002295*                 INTO THE EXTRACT AHEAD OF THE NEXT NIGHTLY RUN*
+002300*                                                                *
+002400*    MODIFICATION HISTORY.                                      *
+002500*    DATE       INIT  DESCRIPTION                                *
+002600*    ---------  ----  --------------------------------------   *
+002700*    2026-08-09 MO    INITIAL VERSION.                          *
+002750*    2026-08-09 MO    ADDED JCL/STUDEFN.JCL AND JCL/STUMAINT.JCL*
+002760*                     SO THIS PROGRAM HAS A PERSISTENT MASTER TO*
+002770*                     OPEN AND A WAY FOR A CORRECTION TO REACH  *
+002780*                     THE NIGHTLY EXTRACT.                      *
+002790*    2026-08-09 MO    2200-LOCATE-STUDENT NOW TELLS A GENUINE    *
+002791*                     NOT-FOUND APART FROM ANY OTHER READ ERROR  *
+002792*                     USING WS-STUDMAST-NOTFND.                  *
+002800*                                                                *
+002900******************************************************************
+003000 IDENTIFICATION DIVISION.
+003100 PROGRAM-ID.    STUMAINT.
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT STUDENT-MASTER  ASSIGN TO STUDMAST
+003600            ORGANIZATION IS INDEXED
+003700            ACCESS MODE IS DYNAMIC
+003800            RECORD KEY IS LS-STUDENT-ID
+003900            FILE STATUS IS WS-STUDMAST-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  STUDENT-MASTER
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY STUDENT.
+004600
+004700 WORKING-STORAGE SECTION.
+004800
+004900 01  WS-SWITCHES.
+005000     05  WS-QUIT-SWITCH          PIC X(01)  VALUE "N".
+005100         88  WS-QUIT                        VALUE "Y".
+005200     05  WS-FOUND-SWITCH         PIC X(01)  VALUE "N".
+005300         88  WS-RECORD-FOUND                VALUE "Y".
+005400
+005500 01  WS-STUDMAST-STATUS          PIC X(02)  VALUE SPACES.
+005600     88  WS-STUDMAST-OK                     VALUE "00".
+005700     88  WS-STUDMAST-NOTFND                 VALUE "23".
+005800
+005900 01  WS-SUB-RETURN-CODE          PIC 9(02)  COMP VALUE ZERO.
+006000     88  WS-SUB-NAME-VALID                  VALUE 00.
+006100     88  WS-SUB-NAME-BLANK                  VALUE 10.
+006200     88  WS-SUB-NAME-NUMERIC                VALUE 20.
+006300
+006400 01  WS-OPERATOR-COMMAND         PIC X(01)  VALUE SPACE.
+006500     88  WS-COMMAND-QUIT                    VALUE "Q" "q".
+006600
+006700 01  WS-SEARCH-ID                PIC X(09)  VALUE SPACES.
+006800 01  WS-NEW-NAME                 PIC X(30)  VALUE SPACES.
+006900
+007000 PROCEDURE DIVISION.
+007100
+007200******************************************************************
+007300* 0000-MAINLINE - OPEN THE MASTER, LOOP OVER MAINTENANCE         *
+007400* REQUESTS UNTIL THE OPERATOR QUITS, THEN CLOSE DOWN.            *
+007500******************************************************************
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007800     PERFORM 2000-MAINTAIN-STUDENT THRU 2000-EXIT
+007900         UNTIL WS-QUIT
+008000     PERFORM 8000-FINALIZE THRU 8000-EXIT
+008100     GOBACK.
+008200
+008300******************************************************************
+008400* 1000-INITIALIZE - OPEN THE STUDENT MASTER FOR DIRECT ACCESS.   *
+008500******************************************************************
+008600 1000-INITIALIZE.
+008700     DISPLAY "STUMAINT - STUDENT NAME MAINTENANCE"
+008800     OPEN I-O STUDENT-MASTER
+008900     IF NOT WS-STUDMAST-OK
+009000         DISPLAY "STUMAINT - UNABLE TO OPEN STUDENT MASTER, "
+009100                 "STATUS: " WS-STUDMAST-STATUS
+009200         SET WS-QUIT TO TRUE
+009300     END-IF
+009400     .
+009500 1000-EXIT.
+009600     EXIT.
+009700
+009800******************************************************************
+009900* 2000-MAINTAIN-STUDENT - PROMPT FOR A STUDENT ID, LOCATE THE    *
+010000* RECORD, AND DRIVE THE NAME CORRECTION UNLESS THE OPERATOR      *
+010100* QUITS AT THE ID PROMPT.                                        *
+010200******************************************************************
+010300 2000-MAINTAIN-STUDENT.
+010400     PERFORM 2100-PROMPT-FOR-ID THRU 2100-EXIT
+010500     IF NOT WS-QUIT
+010600         PERFORM 2200-LOCATE-STUDENT THRU 2200-EXIT
+010700         IF WS-RECORD-FOUND
+010800             PERFORM 2300-PROMPT-FOR-NAME THRU 2300-EXIT
+010900             PERFORM 2400-VALIDATE-AND-REWRITE THRU 2400-EXIT
+011000         END-IF
+011100     END-IF
+011200     .
+011300 2000-EXIT.
+011400     EXIT.
+011500
+011600******************************************************************
+011700* 2100-PROMPT-FOR-ID - ASK FOR THE NEXT STUDENT ID OR A QUIT     *
+011800* COMMAND.                                                       *
+011900******************************************************************
+012000 2100-PROMPT-FOR-ID.
+012100     DISPLAY "ENTER STUDENT ID TO CORRECT, OR Q TO QUIT: "
+012200     ACCEPT WS-SEARCH-ID FROM CONSOLE
+012300     MOVE WS-SEARCH-ID (1:1) TO WS-OPERATOR-COMMAND
+012400     IF WS-COMMAND-QUIT
+012500         SET WS-QUIT TO TRUE
+012600     END-IF
+012700     .
+012800 2100-EXIT.
+012900     EXIT.
+013000
+013100******************************************************************
+013200* 2200-LOCATE-STUDENT - READ THE STUDENT MASTER RECORD FOR THE   *
+013300* REQUESTED STUDENT ID.                                          *
+013400******************************************************************
+013500 2200-LOCATE-STUDENT.
+013600     MOVE "N" TO WS-FOUND-SWITCH
+013700     MOVE WS-SEARCH-ID TO LS-STUDENT-ID
+013800     READ STUDENT-MASTER
+013900         KEY IS LS-STUDENT-ID
+014000         INVALID KEY
+014010             IF WS-STUDMAST-NOTFND
+014020                 DISPLAY "STUMAINT - STUDENT ID NOT FOUND: "
+014030                         WS-SEARCH-ID
+014040             ELSE
+014050                 DISPLAY "STUMAINT - READ FAILED, STATUS: "
+014060                         WS-STUDMAST-STATUS
+014070             END-IF
+014300         NOT INVALID KEY
+014400             SET WS-RECORD-FOUND TO TRUE
+014500             DISPLAY "STUMAINT - CURRENT NAME IS: "
+014600                     LS-STUDENT-NAME
+014700     END-READ
+014800     .
+014900 2200-EXIT.
+015000     EXIT.
+015100
+015200******************************************************************
+015300* 2300-PROMPT-FOR-NAME - ASK FOR THE REPLACEMENT STUDENT NAME.   *
+015400******************************************************************
+015500 2300-PROMPT-FOR-NAME.
+015600     DISPLAY "ENTER CORRECTED STUDENT NAME: "
+015700     MOVE SPACES TO WS-NEW-NAME
+015800     ACCEPT WS-NEW-NAME FROM CONSOLE
+015900     .
+016000 2300-EXIT.
+016100     EXIT.
+016200
+016300******************************************************************
+016400* 2400-VALIDATE-AND-REWRITE - EDIT THE NEW NAME THROUGH SUB AND, *
+016500* IF IT PASSES, REWRITE THE STUDENT MASTER RECORD.               *
+016600******************************************************************
+016700 2400-VALIDATE-AND-REWRITE.
+016800     MOVE WS-NEW-NAME TO LS-STUDENT-NAME
+016900     CALL "SUB" USING LS-STUDENT-NAME, WS-SUB-RETURN-CODE
+017000     IF WS-SUB-NAME-VALID
+017100         REWRITE STUDENT-MASTER-RECORD
+017200             INVALID KEY
+017300                 DISPLAY "STUMAINT - REWRITE FAILED, STATUS: "
+017400                         WS-STUDMAST-STATUS
+017500             NOT INVALID KEY
+017600                 DISPLAY "STUMAINT - NAME UPDATED TO: "
+017700                         LS-STUDENT-NAME
+017800         END-REWRITE
+017900     ELSE
+018000         DISPLAY "STUMAINT - CORRECTION REJECTED, RETURN CODE: "
+018100                 WS-SUB-RETURN-CODE
+018200     END-IF
+018300     .
+018400 2400-EXIT.
+018500     EXIT.
+018600
+018700******************************************************************
+018800* 8000-FINALIZE - CLOSE THE STUDENT MASTER.                      *
+018900******************************************************************
+019000 8000-FINALIZE.
+019100     CLOSE STUDENT-MASTER
+019200     DISPLAY "STUMAINT - MAINTENANCE SESSION COMPLETE"
+019300     .
+019400 8000-EXIT.
+019500     EXIT.
