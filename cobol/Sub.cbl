@@ -0,0 +1,140 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM-ID:  SUB                                           *
+000400*    AUTHOR:      M. OKAFOR - REGISTRAR SYSTEMS GROUP           *
+000500*    INSTALLATION: REGISTRAR BATCH SYSTEMS                      *
+000600*    DATE-WRITTEN: 2026-08-09                                   *
+000700*    DATE-COMPILED:                                             *
+000800*                                                                *
+000900*    REMARKS.     VALIDATES AND FORMATS A STUDENT NAME TO THE   *
+001000*                 REGISTRAR'S NAMING STANDARD.  A BLANK NAME OR *
+001100*                 A NAME THAT IS ENTIRELY NUMERIC IS REJECTED.  *
+001200*                 OTHERWISE THE NAME IS LEFT-JUSTIFIED AND      *
+001300*                 UPSHIFTED IN PLACE.  THE CALLER RECEIVES A    *
+001400*                 RETURN CODE DESCRIBING THE OUTCOME:           *
+001500*                     00  NAME IS VALID, FORMATTED IN PLACE     *
+001600*                     10  NAME IS BLANK - REJECTED               *
+001700*                     20  NAME IS ALL NUMERIC - REJECTED         *
+001800*                                                                *
+001900*    MODIFICATION HISTORY.                                      *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    ---------  ----  --------------------------------------   *
+002200*    2026-08-09 MO    INITIAL VERSION.                          *
+002250*    2026-08-09 MO    ALL-NUMERIC TEST NOW LOOKS AT ONLY THE    *
+002260*                     OCCUPIED PORTION OF THE NAME - THE FULL   *
+002270*                     SPACE-PADDED FIELD NEVER TESTED NUMERIC.  *
+002300*                                                                *
+002400******************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID.    SUB.
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900
+003000 01  WS-WORK-NAME                PIC X(30)  VALUE SPACES.
+003100 01  WS-FIRST-NONBLANK           PIC 9(02)  COMP VALUE ZERO.
+003150 01  WS-LAST-NONBLANK            PIC 9(02)  COMP VALUE ZERO.
+003160 01  WS-OCCUPIED-LENGTH          PIC 9(02)  COMP VALUE ZERO.
+003200 01  WS-SCAN-INDEX               PIC 9(02)  COMP VALUE ZERO.
+003300
+003400 LINKAGE SECTION.
+003500
+003600 01  LS-STUDENT-NAME             PIC X(30).
+003700 01  LS-RETURN-CODE              PIC 9(02)  COMP.
+003800     88  LS-NAME-VALID                      VALUE 00.
+003900     88  LS-NAME-BLANK                      VALUE 10.
+004000     88  LS-NAME-NUMERIC                     VALUE 20.
+004100
+004200 PROCEDURE DIVISION USING LS-STUDENT-NAME, LS-RETURN-CODE.
+004300
+004400******************************************************************
+004500* 0000-MAINLINE - EDIT THE NAME, THEN FORMAT IT IF IT PASSED.    *
+004600******************************************************************
+004700 0000-MAINLINE.
+004800     SET LS-NAME-VALID TO TRUE
+004900     PERFORM 1000-EDIT-NAME THRU 1000-EXIT
+005000     IF LS-NAME-VALID
+005100         PERFORM 2000-FORMAT-NAME THRU 2000-EXIT
+005200     END-IF
+005300     GOBACK.
+005400
+005500******************************************************************
+005600* 1000-EDIT-NAME - REJECT A BLANK NAME OR AN ALL-NUMERIC NAME.   *
+005700******************************************************************
+005800 1000-EDIT-NAME.
+005900     IF LS-STUDENT-NAME = SPACES
+006000         SET LS-NAME-BLANK TO TRUE
+006100     ELSE
+006150         PERFORM 1100-CHECK-ALL-NUMERIC THRU 1100-EXIT
+006400     END-IF
+006600     .
+006700 1000-EXIT.
+006800     EXIT.
+006850
+006860******************************************************************
+006870* 1100-CHECK-ALL-NUMERIC - THE NUMERIC CLASS TEST FAILS ON A     *
+006880* SPACE, SO IT CANNOT BE APPLIED TO THE FULL SPACE-PADDED NAME   *
+006890* FIELD.  LOCATE THE FIRST AND LAST OCCUPIED CHARACTERS AND      *
+006895* TEST ONLY THAT SUBSTRING.                                      *
+006900******************************************************************
+006910 1100-CHECK-ALL-NUMERIC.
+006920     MOVE ZERO TO WS-FIRST-NONBLANK
+006930     MOVE ZERO TO WS-LAST-NONBLANK
+006940     PERFORM 2100-FIND-FIRST-CHAR THRU 2100-EXIT
+006950         VARYING WS-SCAN-INDEX FROM 1 BY 1
+006960         UNTIL WS-SCAN-INDEX > 30
+006970            OR WS-FIRST-NONBLANK NOT = ZERO
+006980     PERFORM 1200-FIND-LAST-CHAR THRU 1200-EXIT
+006990         VARYING WS-SCAN-INDEX FROM 30 BY -1
+007000         UNTIL WS-SCAN-INDEX < 1
+007010            OR WS-LAST-NONBLANK NOT = ZERO
+007020     COMPUTE WS-OCCUPIED-LENGTH =
+007030         WS-LAST-NONBLANK - WS-FIRST-NONBLANK + 1
+007040     IF LS-STUDENT-NAME (WS-FIRST-NONBLANK:WS-OCCUPIED-LENGTH)
+007050             IS NUMERIC
+007060         SET LS-NAME-NUMERIC TO TRUE
+007070     END-IF
+007080     .
+007090 1100-EXIT.
+007091     EXIT.
+007092
+007093******************************************************************
+007094* 1200-FIND-LAST-CHAR - CALLED WITH WS-SCAN-INDEX COUNTING DOWN  *
+007095* FROM THE END OF THE NAME TO LOCATE THE LAST OCCUPIED CHARACTER.*
+007096******************************************************************
+007097 1200-FIND-LAST-CHAR.
+007098     IF LS-STUDENT-NAME (WS-SCAN-INDEX:1) NOT = SPACE
+007099         MOVE WS-SCAN-INDEX TO WS-LAST-NONBLANK
+007100     END-IF
+007101     .
+007102 1200-EXIT.
+007103     EXIT.
+007104
+007110******************************************************************
+007120* 2000-FORMAT-NAME - LEFT-JUSTIFY OVER ANY LEADING SPACES AND    *
+007130* UPSHIFT TO THE REGISTRAR'S NAMING STANDARD.                    *
+007140******************************************************************
+007150 2000-FORMAT-NAME.
+007160     MOVE ZERO TO WS-FIRST-NONBLANK
+007170     PERFORM 2100-FIND-FIRST-CHAR THRU 2100-EXIT
+007180         VARYING WS-SCAN-INDEX FROM 1 BY 1
+007190         UNTIL WS-SCAN-INDEX > 30
+007200            OR WS-FIRST-NONBLANK NOT = ZERO
+007210     IF WS-FIRST-NONBLANK > 1
+007220         MOVE SPACES TO WS-WORK-NAME
+007230         MOVE LS-STUDENT-NAME (WS-FIRST-NONBLANK:) TO WS-WORK-NAME
+007240         MOVE WS-WORK-NAME TO LS-STUDENT-NAME
+007250     END-IF
+007260     INSPECT LS-STUDENT-NAME CONVERTING
+007270         "abcdefghijklmnopqrstuvwxyz" TO
+007280         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+007290     .
+007300 2000-EXIT.
+007310     EXIT.
+007320
+007330 2100-FIND-FIRST-CHAR.
+007340     IF LS-STUDENT-NAME (WS-SCAN-INDEX:1) NOT = SPACE
+007350         MOVE WS-SCAN-INDEX TO WS-FIRST-NONBLANK
+007360     END-IF
+007370     .
+007380 2100-EXIT.
+007390     EXIT.
