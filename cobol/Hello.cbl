@@ -1,13 +1,501 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    HELLOW.
-       DATA DIVISION.
-      * Comment
-       WORKING-STORAGE SECTION.
-
-       COPY STUDENT.
-       PROCEDURE DIVISION.
-           DISPLAY "START"
-           CALL 'SUB' USING LS-STUDENT-NAME 
-           DISPLAY "Hello World!"
-           DISPLAY LS-STUDENT-NAME 
-           GOBACK .
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM-ID:  HELLOW                                        *
+000400*    AUTHOR:      M. OKAFOR - REGISTRAR SYSTEMS GROUP           *
+000500*    INSTALLATION: REGISTRAR BATCH SYSTEMS                      *
+000600*    DATE-WRITTEN: 2026-08-09                                   *
+000700*    DATE-COMPILED:                                             *
+000800*                                                                *
+000900*    REMARKS.     NIGHTLY STUDENT MASTER PROCESSING.  READS     *
+001000*                 THE STUDENT-MASTER FILE AND CALLS SUB ONCE    *
+001100*                 PER STUDENT.                                   *
+001200*                                                                *
+001300*    MODIFICATION HISTORY.                                      *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    ---------  ----  --------------------------------------   *
+001600*    2026-08-09 MO    INITIAL ONE-STUDENT DEMONSTRATION RUN.    *
+001700*    2026-08-09 MO    CONVERTED TO A STUDENT-MASTER READ LOOP.  *
+001750*    2026-08-09 MO    ADDED SUB RETURN-CODE HANDLING SO REJECTS *
+001760*                     ARE DISPLAYED INSTEAD OF SILENTLY PASSED. *
+001770*    2026-08-09 MO    ADDED CHECKPOINT/RESTART SO A RERUN AFTER *
+001780*                     AN ABEND CAN SKIP STUDENTS ALREADY DONE.  *
+001790*    2026-08-09 MO    ADDED THE DATED EXCEPTION LOG SO REJECTS  *
+001795*                     CAN BE REVIEWED AFTER THE JOB ENDS.       *
+001796*    2026-08-09 MO    ADDED DUPLICATE STUDENT ID DETECTION AND  *
+001797*                     RECONCILIATION AGAINST THE PRIOR CYCLE'S  *
+001798*                     RETAINED MASTER.                           *
+001799*    2026-08-09 MO    ADDED THE NIGHTLY FINANCIAL-AID EXTRACT.   *
+001801*    2026-08-09 MO    CHECKPOINT TIME FIELDS WERE NEVER SET -    *
+001802*                     NOW STAMPED FROM THE CURRENT TIME LIKE     *
+001803*                     THE EXCEPTION LOG ALREADY IS.              *
+001804*    2026-08-09 MO    RESET THE MAIN LOOP'S EOF SWITCH BEFORE    *
+001805*                     RECONCILE RE-READS STUDENT-MASTER FROM     *
+001806*                     THE TOP - IT WAS STILL SET FROM THE FIRST  *
+001807*                     PASS AND CUT RECONCILIATION SHORT.         *
+001808*    2026-08-09 MO    EXCEPTION LOG AND FINANCIAL-AID EXTRACT    *
+001809*                     ARE NOW OPENED EXTEND ON A RESTARTED RUN   *
+001810*                     INSTEAD OF OUTPUT, SO A RERUN NO LONGER    *
+001811*                     DISCARDS RECORDS WRITTEN BEFORE THE ABEND. *
+001812*    2026-08-09 MO    ADDS/DROPS FOUND BY RECONCILIATION NOW     *
+001813*                     ALSO DRIVE THE RETURN CODE SO A DIRTY      *
+001814*                     RECONCILIATION BLOCKS THE ROSTER STEP.     *
+001816*    2026-08-09 MO    CHECKPOINT DIVIDE NO LONGER ALIASES THE    *
+001817*                     GIVING AND REMAINDER TARGETS - ADDED A     *
+001818*                     SEPARATE QUOTIENT FIELD.                   *
+001819*    2026-08-09 MO    7100-READ-CURRENT NOW COLLAPSES A RUN OF   *
+001820*                     DUPLICATE CURRENT-SIDE STUDENT IDS BEFORE  *
+001821*                     RECONCILIATION COMPARES AGAINST PRIOR-     *
+001822*                     MASTER, SO AN IN-CYCLE DUPLICATE NO LONGER *
+001823*                     ALSO GETS LOGGED A SECOND TIME AS ADDED.   *
+001824*    2026-08-09 MO    CHECKPOINT INTERVAL DROPPED TO 1 - WITH    *
+001825*                     EXTEND OPENS ON RESTART, ANY WIDER         *
+001826*                     INTERVAL REPROCESSED AND RE-WROTE UP TO    *
+001827*                     999 EXCEPTION-LOG/FINAID-EXTRACT RECORDS   *
+001828*                     A SECOND TIME PER RESTART.                 *
+001829*                                                                *
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.    HELLOW.
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT STUDENT-MASTER  ASSIGN TO STUDMAST
+002600            ORGANIZATION IS SEQUENTIAL.
+002650
+002660     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+002670            ORGANIZATION IS SEQUENTIAL.
+002680
+002690     SELECT EXCEPTION-LOG   ASSIGN TO EXCPTLOG
+002695            ORGANIZATION IS SEQUENTIAL.
+002696
+002697     SELECT OPTIONAL PRIOR-MASTER ASSIGN TO PRIORMST
+002698            ORGANIZATION IS SEQUENTIAL.
+002699
+002701     SELECT FINAID-EXTRACT  ASSIGN TO FAEXTRCT
+002702            ORGANIZATION IS SEQUENTIAL.
+002703
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  STUDENT-MASTER
+003100     LABEL RECORDS ARE STANDARD.
+003200     COPY STUDENT.
+003250
+003260 FD  CHECKPOINT-FILE
+003270     LABEL RECORDS ARE STANDARD.
+003280     COPY CHKPTREC.
+003290
+003291 FD  EXCEPTION-LOG
+003292     LABEL RECORDS ARE STANDARD.
+003293     COPY EXCPTLOG.
+003294
+003295 FD  PRIOR-MASTER
+003296     LABEL RECORDS ARE STANDARD.
+003297     COPY STUDENT REPLACING ==STUDENT-MASTER-RECORD==
+003298            BY ==PRIOR-MASTER-RECORD==
+003299            LEADING ==LS-== BY ==PM-==.
+003301
+003302 FD  FINAID-EXTRACT
+003303     LABEL RECORDS ARE STANDARD.
+003304     COPY FAEXTRCT.
+003305
+003400 WORKING-STORAGE SECTION.
+003500
+003600 01  WS-SWITCHES.
+003700     05  WS-EOF-SWITCH           PIC X(01)  VALUE "N".
+003800         88  WS-EOF                         VALUE "Y".
+003820     05  WS-CHKPT-EOF-SWITCH     PIC X(01)  VALUE "N".
+003830         88  WS-CHKPT-EOF                   VALUE "Y".
+003840     05  WS-RESTART-SWITCH       PIC X(01)  VALUE "N".
+003850         88  WS-RESTART-RUN                 VALUE "Y".
+003860     05  WS-PRIOR-EOF-SWITCH     PIC X(01)  VALUE "N".
+003870         88  WS-PRIOR-EOF                   VALUE "Y".
+003900
+004000 01  WS-RECORD-COUNT             PIC 9(07)  COMP VALUE ZERO.
+004050 01  WS-REJECT-COUNT             PIC 9(07)  COMP VALUE ZERO.
+004055 01  WS-COLLISION-COUNT          PIC 9(07)  COMP VALUE ZERO.
+004056 01  WS-RECON-COUNT              PIC 9(07)  COMP VALUE ZERO.
+004060
+004070 01  WS-SUB-RETURN-CODE          PIC 9(02)  COMP VALUE ZERO.
+004080     88  WS-SUB-NAME-VALID                  VALUE 00.
+004090     88  WS-SUB-NAME-BLANK                  VALUE 10.
+004095     88  WS-SUB-NAME-NUMERIC                VALUE 20.
+004096
+004097 01  WS-CHECKPOINT-INTERVAL      PIC 9(05)  COMP VALUE 00001.
+004098 01  WS-CHECKPOINT-QUOTIENT      PIC 9(07)  COMP VALUE ZERO.
+004099 01  WS-CHECKPOINT-REMAINDER     PIC 9(07)  COMP VALUE ZERO.
+004100 01  WS-RESTART-KEY              PIC X(09)  VALUE SPACES.
+004101 01  WS-PREVIOUS-STUDENT-ID      PIC X(09)  VALUE LOW-VALUES.
+004102 01  WS-CURRENT-STUDENT-ID       PIC X(09)  VALUE HIGH-VALUES.
+004103 01  WS-PRIOR-STUDENT-ID         PIC X(09)  VALUE HIGH-VALUES.
+004104 01  WS-LAST-CURRENT-ID          PIC X(09)  VALUE HIGH-VALUES.
+004105
+004106 01  WS-CURRENT-DATE-FIELDS.
+004107     05  WS-CURRENT-CCYY         PIC 9(04).
+004108     05  WS-CURRENT-MM           PIC 9(02).
+004109     05  WS-CURRENT-DD           PIC 9(02).
+004110 01  WS-CURRENT-TIME-FIELDS.
+004111     05  WS-CURRENT-HH           PIC 9(02).
+004112     05  WS-CURRENT-MN           PIC 9(02).
+004113     05  WS-CURRENT-SS           PIC 9(02).
+004114     05  WS-CURRENT-HS           PIC 9(02).
+004115
+004116 01  WS-REASON-TEXT-TABLE.
+004117     05  FILLER PIC X(42) VALUE
+004118         "10REJECTED - STUDENT NAME IS BLANK        ".
+004119     05  FILLER PIC X(42) VALUE
+004120         "20REJECTED - STUDENT NAME IS ALL NUMERIC  ".
+004121     05  FILLER PIC X(42) VALUE
+004122         "30DUPLICATE STUDENT ID IN CURRENT EXTRACT ".
+004123     05  FILLER PIC X(42) VALUE
+004124         "40STUDENT ID ADDED SINCE PRIOR CYCLE      ".
+004125     05  FILLER PIC X(42) VALUE
+004126         "50STUDENT ID DROPPED SINCE PRIOR CYCLE    ".
+004127 01  WS-REASON-TABLE REDEFINES WS-REASON-TEXT-TABLE.
+004128     05  WS-REASON-ENTRY OCCURS 5 TIMES INDEXED BY WS-REASON-NDX.
+004129         10  WS-REASON-CODE-ENTRY PIC 9(02).
+004130         10  WS-REASON-TEXT-ENTRY PIC X(40).
+004200 PROCEDURE DIVISION.
+004300
+004400******************************************************************
+004500* 0000-MAINLINE - OVERALL CONTROL FLOW FOR THE RUN.              *
+004600******************************************************************
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004900     PERFORM 2000-PROCESS-STUDENTS THRU 2000-EXIT
+005000         UNTIL WS-EOF
+005050     PERFORM 7000-RECONCILE-MASTERS THRU 7000-EXIT
+005100     PERFORM 8000-FINALIZE THRU 8000-EXIT
+005200     GOBACK.
+005300
+005400******************************************************************
+005500* 1000-INITIALIZE - OPEN THE STUDENT-MASTER FILE AND PRIME THE   *
+005600* READ LOOP.                                                     *
+005700******************************************************************
+005800 1000-INITIALIZE.
+005900     DISPLAY "HELLOW - STUDENT MASTER PROCESSING STARTED"
+005950     ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE YYYYMMDD
+005960     ACCEPT WS-CURRENT-TIME-FIELDS FROM TIME
+006000     OPEN INPUT STUDENT-MASTER
+006050     PERFORM 1100-LOCATE-RESTART-POINT THRU 1100-EXIT
+006060     PERFORM 1300-OPEN-OUTPUT-FILES THRU 1300-EXIT
+006100     PERFORM 1900-READ-STUDENT THRU 1900-EXIT
+006150     PERFORM 1200-SKIP-TO-RESTART THRU 1200-EXIT
+006200     .
+006300 1000-EXIT.
+006400     EXIT.
+006500
+006510******************************************************************
+006520* 1100-LOCATE-RESTART-POINT - READ THE CHECKPOINT DATASET LEFT   *
+006530* BY A PRIOR RUN OF THIS JOB TO FIND THE LAST STUDENT ID         *
+006540* PROCESSED, SO A RESTARTED RUN CAN SKIP PAST IT BELOW.          *
+006550******************************************************************
+006560 1100-LOCATE-RESTART-POINT.
+006570     OPEN INPUT CHECKPOINT-FILE
+006580     PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT
+006590         UNTIL WS-CHKPT-EOF
+006600     CLOSE CHECKPOINT-FILE
+006610     OPEN EXTEND CHECKPOINT-FILE
+006620     IF WS-RESTART-KEY NOT = SPACES
+006630         SET WS-RESTART-RUN TO TRUE
+006640         DISPLAY "HELLOW - RESTARTING AFTER STUDENT ID "
+006650                 WS-RESTART-KEY
+006660     END-IF
+006670     .
+006680 1100-EXIT.
+006690     EXIT.
+006700
+006710 1150-READ-CHECKPOINT.
+006720     READ CHECKPOINT-FILE
+006730         AT END
+006740             SET WS-CHKPT-EOF TO TRUE
+006750         NOT AT END
+006760             MOVE CK-RESTART-KEY TO WS-RESTART-KEY
+006770     END-READ
+006780     .
+006790 1150-EXIT.
+006800     EXIT.
+006810
+006820******************************************************************
+006830* 1200-SKIP-TO-RESTART - ON A RESTARTED RUN, BYPASS STUDENT      *
+006840* MASTER RECORDS THAT WERE ALREADY PROCESSED AND LOGGED BY THE   *
+006850* PRIOR, ABENDED RUN.  RELIES ON THE EXTRACT BEING IN STUDENT    *
+006860* ID SEQUENCE, AS ENFORCED BY THE SORT STEP AHEAD OF THIS JOB.   *
+006870******************************************************************
+006880 1200-SKIP-TO-RESTART.
+006890     IF WS-RESTART-RUN
+006900         PERFORM 1900-READ-STUDENT THRU 1900-EXIT
+006910             UNTIL WS-EOF
+006920                OR LS-STUDENT-ID > WS-RESTART-KEY
+006930     END-IF
+006940     .
+006950 1200-EXIT.
+006960     EXIT.
+006970
+006980******************************************************************
+006990* 1300-OPEN-OUTPUT-FILES - ON A FRESH RUN, START THE EXCEPTION   *
+007000* LOG AND FINANCIAL-AID EXTRACT FROM EMPTY.  ON A RESTARTED RUN, *
+007010* OPEN THEM EXTEND SO THE RECORDS ALREADY WRITTEN FOR STUDENTS   *
+007020* PROCESSED BEFORE THE ABEND ARE KEPT, MATCHING CHECKPOINT-FILE  *
+007030* ABOVE RATHER THAN BEING TRUNCATED BY THE RESTARTED RUN.        *
+007040******************************************************************
+007050 1300-OPEN-OUTPUT-FILES.
+007060     IF WS-RESTART-RUN
+007070         OPEN EXTEND EXCEPTION-LOG
+007080         OPEN EXTEND FINAID-EXTRACT
+007090     ELSE
+007100         OPEN OUTPUT EXCEPTION-LOG
+007110         OPEN OUTPUT FINAID-EXTRACT
+007120     END-IF
+007130     .
+007140 1300-EXIT.
+007150     EXIT.
+007160
+007200******************************************************************
+007300* 1900-READ-STUDENT - PRIMING AND SUBSEQUENT READS OF THE        *
+007400* STUDENT-MASTER FILE.                                           *
+007500******************************************************************
+007600 1900-READ-STUDENT.
+007700     READ STUDENT-MASTER
+007800         AT END
+007900             SET WS-EOF TO TRUE
+008000     END-READ
+008100     .
+008200 1900-EXIT.
+008300     EXIT.
+008400
+008500******************************************************************
+008600* 2000-PROCESS-STUDENTS - ONE ITERATION PER STUDENT-MASTER       *
+008700* RECORD.  A NON-ZERO RETURN CODE FROM SUB MEANS THE NAME FAILED *
+008750* THE REGISTRAR'S EDITS AND IS REPORTED AS A REJECT.             *
+008800******************************************************************
+008900 2000-PROCESS-STUDENTS.
+009000     ADD 1 TO WS-RECORD-COUNT
+009010     IF LS-STUDENT-ID = WS-PREVIOUS-STUDENT-ID
+009020         PERFORM 3100-LOG-COLLISION THRU 3100-EXIT
+009030     END-IF
+009040     MOVE LS-STUDENT-ID TO WS-PREVIOUS-STUDENT-ID
+009100     CALL "SUB" USING LS-STUDENT-NAME, WS-SUB-RETURN-CODE
+009150     IF WS-SUB-NAME-VALID
+009160         DISPLAY LS-STUDENT-NAME
+009165         PERFORM 4000-WRITE-EXTRACT THRU 4000-EXIT
+009170     ELSE
+009180         ADD 1 TO WS-REJECT-COUNT
+009190         PERFORM 3000-LOG-REJECT THRU 3000-EXIT
+009210     END-IF
+009250     PERFORM 5000-CHECKPOINT THRU 5000-EXIT
+009300     PERFORM 1900-READ-STUDENT THRU 1900-EXIT
+009400     .
+009500 2000-EXIT.
+009600     EXIT.
+009610
+009620******************************************************************
+009630* 3000-LOG-REJECT - WRITE A SUB VALIDATION REJECT TO THE         *
+009640* EXCEPTION LOG AND TELL THE OPERATOR.                           *
+009650******************************************************************
+009660 3000-LOG-REJECT.
+009670     SET WS-REASON-NDX TO 1
+009680     SEARCH WS-REASON-ENTRY
+009690         AT END
+009700             DISPLAY "HELLOW - UNKNOWN SUB RETURN CODE FOR "
+009710                     LS-STUDENT-ID
+009720         WHEN WS-REASON-CODE-ENTRY (WS-REASON-NDX) =
+009730                 WS-SUB-RETURN-CODE
+009740             PERFORM 3900-WRITE-EXCEPTION THRU 3900-EXIT
+009750     END-SEARCH
+009760     DISPLAY "HELLOW - REJECTED STUDENT ID " LS-STUDENT-ID
+009770     .
+009780 3000-EXIT.
+009790     EXIT.
+009800
+009810******************************************************************
+009820* 3100-LOG-COLLISION - THE CURRENT EXTRACT CONTAINS THE SAME     *
+009830* STUDENT ID TWICE IN A ROW (THE EXTRACT IS ID-SEQUENCED, SO     *
+009840* DUPLICATES ARE ADJACENT).                                      *
+009850******************************************************************
+009860 3100-LOG-COLLISION.
+009870     ADD 1 TO WS-COLLISION-COUNT
+009880     SET WS-REASON-NDX TO 3
+009890     PERFORM 3900-WRITE-EXCEPTION THRU 3900-EXIT
+009900     DISPLAY "HELLOW - DUPLICATE STUDENT ID " LS-STUDENT-ID
+009910     .
+009920 3100-EXIT.
+009930     EXIT.
+009940
+009950******************************************************************
+009960* 3900-WRITE-EXCEPTION - COMMON EXCEPTION-LOG RECORD BUILDER.    *
+009970* WS-REASON-NDX MUST BE SET TO THE ENTRY IN WS-REASON-ENTRY      *
+009980* BEFORE THIS PARAGRAPH IS PERFORMED.                            *
+009990******************************************************************
+010000 3900-WRITE-EXCEPTION.
+010010     MOVE WS-CURRENT-CCYY(1:2) TO EL-LOG-CENTURY
+010020     MOVE WS-CURRENT-CCYY(3:2) TO EL-LOG-YEAR
+010030     MOVE WS-CURRENT-MM        TO EL-LOG-MONTH
+010040     MOVE WS-CURRENT-DD        TO EL-LOG-DAY
+010050     MOVE WS-CURRENT-HH        TO EL-LOG-HOUR
+010060     MOVE WS-CURRENT-MN        TO EL-LOG-MINUTE
+010070     MOVE WS-CURRENT-SS        TO EL-LOG-SECOND
+010080     MOVE LS-STUDENT-ID        TO EL-STUDENT-ID
+010090     MOVE WS-REASON-CODE-ENTRY (WS-REASON-NDX) TO EL-REASON-CODE
+010100     MOVE WS-REASON-TEXT-ENTRY (WS-REASON-NDX) TO EL-REASON-TEXT
+010110     WRITE EXCEPTION-LOG-RECORD
+010120     .
+010130 3900-EXIT.
+010140     EXIT.
+010150
+010160******************************************************************
+010170* 4000-WRITE-EXTRACT - DROP ONE FINANCIAL-AID EXTRACT RECORD FOR *
+010180* EACH ACTIVE STUDENT WHOSE NAME PASSED THE SUB EDITS.  THE      *
+010190* FINANCIAL-AID SYSTEM PICKS THIS FILE UP EACH NIGHT.            *
+010200******************************************************************
+010210 4000-WRITE-EXTRACT.
+010220     IF LS-STATUS-ACTIVE
+010230         MOVE LS-STUDENT-ID     TO FE-STUDENT-ID
+010240         MOVE LS-STUDENT-NAME   TO FE-STUDENT-NAME
+010250         MOVE LS-STUDENT-STATUS-CODE TO FE-STATUS-CODE
+010260         WRITE FINAID-EXTRACT-RECORD
+010270     END-IF
+010280     .
+010290 4000-EXIT.
+010300     EXIT.
+010310
+010320******************************************************************
+010330* 5000-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL RECORDS, DROP   *
+010340* A RESTART KEY SO A RERUN CAN REPOSITION PAST THIS POINT.       *
+010341* THE INTERVAL IS 1 - EXCEPTION-LOG AND FINAID-EXTRACT ARE       *
+010342* REOPENED EXTEND ON A RESTART, SO ANY RECORD BETWEEN THE LAST   *
+010343* CHECKPOINT AND THE ABEND WOULD OTHERWISE BE REPROCESSED AND    *
+010344* WRITTEN TO THOSE FILES A SECOND TIME.                          *
+010350******************************************************************
+010360 5000-CHECKPOINT.
+010370     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+010380         GIVING WS-CHECKPOINT-QUOTIENT
+010390         REMAINDER WS-CHECKPOINT-REMAINDER
+010400     IF WS-CHECKPOINT-REMAINDER = ZERO
+010410         MOVE LS-STUDENT-ID        TO CK-RESTART-KEY
+010420         MOVE WS-RECORD-COUNT      TO CK-RECORD-COUNT
+010430         MOVE WS-CURRENT-CCYY(1:2) TO CK-CKPT-CENTURY
+010440         MOVE WS-CURRENT-CCYY(3:2) TO CK-CKPT-YEAR
+010450         MOVE WS-CURRENT-MM        TO CK-CKPT-MONTH
+010460         MOVE WS-CURRENT-DD        TO CK-CKPT-DAY
+010470         MOVE WS-CURRENT-HH        TO CK-CKPT-HOUR
+010480         MOVE WS-CURRENT-MN        TO CK-CKPT-MINUTE
+010490         MOVE WS-CURRENT-SS        TO CK-CKPT-SECOND
+010500         WRITE CHECKPOINT-RECORD
+010510     END-IF
+010520     .
+010530 5000-EXIT.
+010540     EXIT.
+010550
+010560******************************************************************
+010570* 7000-RECONCILE-MASTERS - MATCH THE JUST-PROCESSED EXTRACT,     *
+010580* RE-READ FROM THE TOP, AGAINST THE PRIOR CYCLE'S RETAINED       *
+010590* MASTER TO FLAG STUDENT IDS ADDED OR DROPPED SINCE LAST RUN.    *
+010600* IN-CYCLE DUPLICATE IDS ARE ALREADY CAUGHT BY 3100 ABOVE.  THE  *
+010610* MAIN LOOP'S EOF SWITCH IS RESET HERE - IT IS STILL SET FROM    *
+010620* THE FIRST PASS OVER STUDENT-MASTER AND WOULD OTHERWISE END     *
+010630* THE MATCH THE MOMENT PRIOR-MASTER RUNS OUT.                    *
+010640******************************************************************
+010650 7000-RECONCILE-MASTERS.
+010660     MOVE "N" TO WS-EOF-SWITCH
+010670     CLOSE STUDENT-MASTER
+010680     OPEN INPUT STUDENT-MASTER
+010690     OPEN INPUT PRIOR-MASTER
+010700     PERFORM 7100-READ-CURRENT THRU 7100-EXIT
+010710     PERFORM 7200-READ-PRIOR THRU 7200-EXIT
+010720     PERFORM 7300-MATCH-RECORDS THRU 7300-EXIT
+010730         UNTIL WS-EOF AND WS-PRIOR-EOF
+010740     CLOSE STUDENT-MASTER
+010750     CLOSE PRIOR-MASTER
+010760     .
+010770 7000-EXIT.
+010780     EXIT.
+010790
+010800******************************************************************
+010801* 7100-READ-CURRENT - ADVANCE TO THE NEXT DISTINCT STUDENT ID ON *
+010802* THE CURRENT SIDE.  7110-READ-ONE-CURRENT IS PERFORMED AT LEAST *
+010803* ONCE, THEN AGAIN FOR AS LONG AS IT KEEPS RETURNING A DUPLICATE *
+010804* OF THE ID THIS PARAGRAPH WAS CALLED WITH, SO A RUN OF REPEATED *
+010805* IDS IN THE CURRENT EXTRACT (ALREADY FLAGGED BY 3100 ABOVE) IS  *
+010806* COLLAPSED TO ONE COMPARISON INSTEAD OF BEING MATCHED AGAINST   *
+010807* PRIOR-MASTER MORE THAN ONCE.                                   *
+010808******************************************************************
+010809 7100-READ-CURRENT.
+010810     MOVE WS-CURRENT-STUDENT-ID TO WS-LAST-CURRENT-ID
+010811     PERFORM 7110-READ-ONE-CURRENT THRU 7110-EXIT
+010812     PERFORM 7110-READ-ONE-CURRENT THRU 7110-EXIT
+010813         UNTIL WS-EOF
+010814            OR WS-CURRENT-STUDENT-ID NOT = WS-LAST-CURRENT-ID
+010815     .
+010816 7100-EXIT.
+010817     EXIT.
+010818
+010819 7110-READ-ONE-CURRENT.
+010820     READ STUDENT-MASTER
+010821         AT END
+010822             SET WS-EOF TO TRUE
+010823             MOVE HIGH-VALUES TO WS-CURRENT-STUDENT-ID
+010824         NOT AT END
+010825             MOVE LS-STUDENT-ID TO WS-CURRENT-STUDENT-ID
+010826     END-READ
+010827     .
+010828 7110-EXIT.
+010829     EXIT.
+010830
+010920 7200-READ-PRIOR.
+010930     READ PRIOR-MASTER
+010940         AT END
+010950             SET WS-PRIOR-EOF TO TRUE
+010960             MOVE HIGH-VALUES TO WS-PRIOR-STUDENT-ID
+010970         NOT AT END
+010980             MOVE PM-STUDENT-ID TO WS-PRIOR-STUDENT-ID
+010990     END-READ
+011000     .
+011010 7200-EXIT.
+011020     EXIT.
+011030
+011040 7300-MATCH-RECORDS.
+011050     EVALUATE TRUE
+011060         WHEN WS-CURRENT-STUDENT-ID < WS-PRIOR-STUDENT-ID
+011070             ADD 1 TO WS-RECON-COUNT
+011080             SET WS-REASON-NDX TO 4
+011090             MOVE WS-CURRENT-STUDENT-ID TO LS-STUDENT-ID
+011100             PERFORM 3900-WRITE-EXCEPTION THRU 3900-EXIT
+011110             PERFORM 7100-READ-CURRENT THRU 7100-EXIT
+011120         WHEN WS-CURRENT-STUDENT-ID > WS-PRIOR-STUDENT-ID
+011130             ADD 1 TO WS-RECON-COUNT
+011140             SET WS-REASON-NDX TO 5
+011150             MOVE WS-PRIOR-STUDENT-ID TO LS-STUDENT-ID
+011160             PERFORM 3900-WRITE-EXCEPTION THRU 3900-EXIT
+011170             PERFORM 7200-READ-PRIOR THRU 7200-EXIT
+011180         WHEN OTHER
+011190             PERFORM 7100-READ-CURRENT THRU 7100-EXIT
+011200             PERFORM 7200-READ-PRIOR THRU 7200-EXIT
+011210     END-EVALUATE
+011220     .
+011230 7300-EXIT.
+011240     EXIT.
+011250
+011260******************************************************************
+011270* 8000-FINALIZE - CLOSE FILES, SET THE RETURN CODE, REPORT       *
+011280* COUNTS.  A NON-ZERO RETURN CODE HERE BLOCKS THE ROSTER REPORT  *
+011290* STEP VIA THE COND CHECK IN THE RUN DECK.                       *
+011300******************************************************************
+011310 8000-FINALIZE.
+011320     CLOSE CHECKPOINT-FILE
+011330     CLOSE EXCEPTION-LOG
+011340     CLOSE FINAID-EXTRACT
+011350     IF WS-REJECT-COUNT NOT = ZERO
+011360        OR WS-COLLISION-COUNT NOT = ZERO
+011370        OR WS-RECON-COUNT NOT = ZERO
+011380         MOVE 8 TO RETURN-CODE
+011390     ELSE
+011400         MOVE 0 TO RETURN-CODE
+011410     END-IF
+011420     DISPLAY "HELLOW - STUDENTS PROCESSED:  " WS-RECORD-COUNT
+011430     DISPLAY "HELLOW - STUDENTS REJECTED:   " WS-REJECT-COUNT
+011440     DISPLAY "HELLOW - DUPLICATE ID COUNT:  " WS-COLLISION-COUNT
+011450     DISPLAY "HELLOW - RECONCILE MISMATCHES:" WS-RECON-COUNT
+011460     DISPLAY "HELLOW - STUDENT MASTER PROCESSING COMPLETE"
+011470     .
+011480 8000-EXIT.
+011490     EXIT.
