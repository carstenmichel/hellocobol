@@ -0,0 +1,192 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM-ID:  ROSTRPT                                       *
+000400*    AUTHOR:      M. OKAFOR - REGISTRAR SYSTEMS GROUP           *
+000500*    INSTALLATION: REGISTRAR BATCH SYSTEMS                      *
+000600*    DATE-WRITTEN: 2026-08-09                                   *
+000700*    DATE-COMPILED:                                             *
+000800*                                                                *
+000900*    REMARKS.     READS THE STUDENT-MASTER FILE AND PRINTS A    *
+001000*                 PAGE-FORMATTED CLASS ROSTER WITH COLUMN       *
+001100*                 HEADINGS, A PAGE BREAK EVERY WS-LINES-PER-PAGE*
+001200*                 DETAIL LINES, AND A FINAL RECORD COUNT.       *
+001300*                                                                *
+001400*    MODIFICATION HISTORY.                                      *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    ---------  ----  --------------------------------------   *
+001700*    2026-08-09 MO    INITIAL VERSION.                          *
+001800*                                                                *
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.    ROSTRPT.
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SPECIAL-NAMES.
+002500     C01 IS NEW-PAGE.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT STUDENT-MASTER  ASSIGN TO STUDMAST
+002900            ORGANIZATION IS SEQUENTIAL.
+003000
+003100     SELECT ROSTER-REPORT   ASSIGN TO ROSTOUT
+003200            ORGANIZATION IS SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  STUDENT-MASTER
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY STUDENT.
+003900
+004000 FD  ROSTER-REPORT
+004100     LABEL RECORDS ARE OMITTED
+004200     RECORD CONTAINS 132 CHARACTERS.
+004300 01  ROSTER-REPORT-LINE          PIC X(132).
+004400
+004500 WORKING-STORAGE SECTION.
+004600
+004700 01  WS-SWITCHES.
+004800     05  WS-EOF-SWITCH           PIC X(01)  VALUE "N".
+004900         88  WS-EOF                         VALUE "Y".
+005000
+005100 01  WS-COUNTERS.
+005200     05  WS-RECORD-COUNT         PIC 9(07)  COMP VALUE ZERO.
+005300     05  WS-LINE-COUNT           PIC 9(03)  COMP VALUE ZERO.
+005400     05  WS-PAGE-COUNT           PIC 9(03)  COMP VALUE ZERO.
+005500     05  WS-LINES-PER-PAGE       PIC 9(03)  COMP VALUE 050.
+005600
+005700 01  WS-HEADING-1.
+005800     05  FILLER                  PIC X(01)  VALUE SPACE.
+005900     05  FILLER                  PIC X(21)  VALUE
+006000             "STUDENT ROSTER REPORT".
+006100     05  FILLER                  PIC X(07)  VALUE SPACES.
+006200     05  FILLER                  PIC X(05)  VALUE "PAGE ".
+006300     05  WS-H1-PAGE              PIC ZZZ9.
+006400     05  FILLER                  PIC X(94)  VALUE SPACES.
+006500
+006600 01  WS-HEADING-2.
+006700     05  FILLER                  PIC X(01)  VALUE SPACE.
+006800     05  FILLER                  PIC X(11)  VALUE "STUDENT ID".
+006900     05  FILLER                  PIC X(31)  VALUE "STUDENT NAME".
+007000     05  FILLER                  PIC X(11)  VALUE "BIRTH DATE".
+007100     05  FILLER                  PIC X(12)  VALUE "ENROLLED".
+007200     05  FILLER                  PIC X(08)  VALUE "STATUS".
+007300     05  FILLER                  PIC X(58)  VALUE SPACES.
+007400
+007500 01  WS-DETAIL-LINE.
+007600     05  FILLER                  PIC X(01)  VALUE SPACE.
+007700     05  WS-D-STUDENT-ID         PIC X(11).
+007800     05  WS-D-STUDENT-NAME       PIC X(31).
+007900     05  WS-D-BIRTH-DATE         PIC X(11).
+008000     05  WS-D-ENROLL-DATE        PIC X(12).
+008100     05  WS-D-STATUS             PIC X(08).
+008200     05  FILLER                  PIC X(58)  VALUE SPACES.
+008300
+008400 01  WS-FOOTER-LINE.
+008500     05  FILLER                  PIC X(01)  VALUE SPACE.
+008600     05  FILLER                  PIC X(26)  VALUE
+008700             "TOTAL STUDENTS ON ROSTER: ".
+008800     05  WS-F-RECORD-COUNT       PIC ZZZ,ZZ9.
+008900     05  FILLER                  PIC X(98)  VALUE SPACES.
+009000
+009100 PROCEDURE DIVISION.
+009200
+009300******************************************************************
+009400* 0000-MAINLINE - OVERALL CONTROL FLOW FOR THE REPORT.           *
+009500******************************************************************
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009800     PERFORM 2000-PROCESS-STUDENTS THRU 2000-EXIT
+009900         UNTIL WS-EOF
+010000     PERFORM 8000-FINALIZE THRU 8000-EXIT
+010100     GOBACK.
+010200
+010300******************************************************************
+010400* 1000-INITIALIZE - OPEN FILES AND PRINT THE FIRST PAGE HEADING. *
+010500******************************************************************
+010600 1000-INITIALIZE.
+010700     OPEN INPUT  STUDENT-MASTER
+010800     OPEN OUTPUT ROSTER-REPORT
+010900     PERFORM 3000-WRITE-HEADINGS THRU 3000-EXIT
+011000     PERFORM 1900-READ-STUDENT THRU 1900-EXIT
+011100     .
+011200 1000-EXIT.
+011300     EXIT.
+011400
+011500******************************************************************
+011600* 1900-READ-STUDENT - PRIMING AND SUBSEQUENT READS OF THE        *
+011700* STUDENT-MASTER FILE.                                           *
+011800******************************************************************
+011900 1900-READ-STUDENT.
+012000     READ STUDENT-MASTER
+012100         AT END
+012200             SET WS-EOF TO TRUE
+012300     END-READ
+012400     .
+012500 1900-EXIT.
+012600     EXIT.
+012700
+012800******************************************************************
+012900* 2000-PROCESS-STUDENTS - PRINT ONE DETAIL LINE, BREAKING TO A   *
+013000* NEW PAGE WHEN THE CURRENT PAGE IS FULL.                        *
+013100******************************************************************
+013200 2000-PROCESS-STUDENTS.
+013300     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+013400         PERFORM 3000-WRITE-HEADINGS THRU 3000-EXIT
+013500     END-IF
+013600     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT
+013700     ADD 1 TO WS-RECORD-COUNT
+013800     PERFORM 1900-READ-STUDENT THRU 1900-EXIT
+013900     .
+014000 2000-EXIT.
+014100     EXIT.
+014200
+014300******************************************************************
+014400* 3000-WRITE-HEADINGS - START A NEW PAGE WITH THE TWO HEADING    *
+014500* LINES AND RESET THE LINE COUNT.                                *
+014600******************************************************************
+014700 3000-WRITE-HEADINGS.
+014800     ADD 1 TO WS-PAGE-COUNT
+014900     MOVE WS-PAGE-COUNT TO WS-H1-PAGE
+015000     WRITE ROSTER-REPORT-LINE FROM WS-HEADING-1
+015100         AFTER ADVANCING NEW-PAGE
+015200     WRITE ROSTER-REPORT-LINE FROM WS-HEADING-2
+015300         AFTER ADVANCING 2 LINES
+015400     MOVE ZERO TO WS-LINE-COUNT
+015500     .
+015600 3000-EXIT.
+015700     EXIT.
+015800
+015900******************************************************************
+016000* 4000-WRITE-DETAIL - FORMAT AND PRINT ONE STUDENT DETAIL LINE.  *
+016100******************************************************************
+016200 4000-WRITE-DETAIL.
+016300     MOVE LS-STUDENT-ID         TO WS-D-STUDENT-ID
+016400     MOVE LS-STUDENT-NAME       TO WS-D-STUDENT-NAME
+016500     STRING LS-DOB-MONTH  "/" LS-DOB-DAY "/"
+016600            LS-DOB-CENTURY LS-DOB-YEAR
+016700         DELIMITED BY SIZE INTO WS-D-BIRTH-DATE
+016800     STRING LS-ENROLL-MONTH  "/" LS-ENROLL-DAY "/"
+016900            LS-ENROLL-CENTURY LS-ENROLL-YEAR
+017000         DELIMITED BY SIZE INTO WS-D-ENROLL-DATE
+017100     MOVE LS-STUDENT-STATUS-CODE TO WS-D-STATUS
+017200     WRITE ROSTER-REPORT-LINE FROM WS-DETAIL-LINE
+017300         AFTER ADVANCING 1 LINE
+017400     ADD 1 TO WS-LINE-COUNT
+017500     .
+017600 4000-EXIT.
+017700     EXIT.
+017800
+017900******************************************************************
+018000* 8000-FINALIZE - PRINT THE FINAL RECORD COUNT AND CLOSE FILES.  *
+018100******************************************************************
+018200 8000-FINALIZE.
+018300     MOVE WS-RECORD-COUNT TO WS-F-RECORD-COUNT
+018400     WRITE ROSTER-REPORT-LINE FROM WS-FOOTER-LINE
+018500         AFTER ADVANCING 2 LINES
+018600     CLOSE STUDENT-MASTER
+018700     CLOSE ROSTER-REPORT
+018800     DISPLAY "ROSTRPT - ROSTER REPORT COMPLETE, STUDENTS: "
+018900             WS-RECORD-COUNT
+019000     .
+019100 8000-EXIT.
+019200     EXIT.
