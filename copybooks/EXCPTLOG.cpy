@@ -0,0 +1,34 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    EXCPTLOG                                      *
+000400*    TITLE:       STUDENT EXCEPTION LOG RECORD LAYOUT            *
+000500*    AUTHOR:      M. OKAFOR - REGISTRAR SYSTEMS GROUP           *
+000600*    DATE-WRITTEN: 2026-08-09                                   *
+000700*                                                                *
+000800*    REMARKS.     ONE RECORD PER REJECTED NAME OR RECONCILIATION*
+000900*                 EXCEPTION RAISED WHILE PROCESSING THE STUDENT *
+001000*                 MASTER.  DATE AND TIME ARE STAMPED AT WRITE    *
+001100*                 TIME SO THE REGISTRAR'S OFFICE CAN REVIEW      *
+001200*                 FAILURES AFTER THE JOB HAS ENDED.              *
+001300*                                                                *
+001400*    MODIFICATION HISTORY.                                      *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    ---------  ----  --------------------------------------   *
+001700*    2026-08-09 MO    INITIAL VERSION.                          *
+001800*                                                                *
+001900******************************************************************
+002000
+002100 01  EXCEPTION-LOG-RECORD.
+002200     05  EL-LOG-DATE.
+002300         10  EL-LOG-CENTURY          PIC 9(02).
+002400         10  EL-LOG-YEAR             PIC 9(02).
+002500         10  EL-LOG-MONTH            PIC 9(02).
+002600         10  EL-LOG-DAY              PIC 9(02).
+002700     05  EL-LOG-TIME.
+002800         10  EL-LOG-HOUR             PIC 9(02).
+002900         10  EL-LOG-MINUTE           PIC 9(02).
+003000         10  EL-LOG-SECOND           PIC 9(02).
+003100     05  EL-STUDENT-ID               PIC X(09).
+003200     05  EL-REASON-CODE              PIC 9(02).
+003300     05  EL-REASON-TEXT              PIC X(40).
+003400     05  FILLER                      PIC X(10).
