@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    FAEXTRCT                                      *
+000400*    TITLE:       FINANCIAL-AID NIGHTLY EXTRACT RECORD LAYOUT    *
+000500*    AUTHOR:      M. OKAFOR - REGISTRAR SYSTEMS GROUP           *
+000600*    DATE-WRITTEN: 2026-08-09                                   *
+000700*                                                                *
+000800*    REMARKS.     ONE RECORD PER ACTIVE STUDENT, PICKED UP      *
+000900*                 NIGHTLY BY THE FINANCIAL-AID INTAKE JOB.       *
+001000*                                                                *
+001100*    MODIFICATION HISTORY.                                      *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------  ----  --------------------------------------   *
+001400*    2026-08-09 MO    INITIAL VERSION.                          *
+001500*                                                                *
+001600******************************************************************
+001700
+001800 01  FINAID-EXTRACT-RECORD.
+001900     05  FE-STUDENT-ID               PIC X(09).
+002000     05  FE-STUDENT-NAME             PIC X(30).
+002100     05  FE-STATUS-CODE              PIC X(01).
+002200     05  FILLER                      PIC X(05).
