@@ -0,0 +1,33 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    CHKPTREC                                      *
+000400*    TITLE:       STUDENT PROCESSING CHECKPOINT RECORD LAYOUT    *
+000500*    AUTHOR:      M. OKAFOR - REGISTRAR SYSTEMS GROUP           *
+000600*    DATE-WRITTEN: 2026-08-09                                   *
+000700*                                                                *
+000800*    REMARKS.     ONE RECORD DROPPED EVERY N STUDENTS SO A      *
+000900*                 RESTARTED RUN CAN REPOSITION PAST STUDENTS     *
+001000*                 ALREADY PROCESSED BY AN ABENDED PRIOR RUN.     *
+001100*                 THE LAST RECORD IN THE FILE IS THE CURRENT     *
+001200*                 RESTART POINT.                                 *
+001300*                                                                *
+001400*    MODIFICATION HISTORY.                                      *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    ---------  ----  --------------------------------------   *
+001700*    2026-08-09 MO    INITIAL VERSION.                          *
+001800*                                                                *
+001900******************************************************************
+002000
+002100 01  CHECKPOINT-RECORD.
+002200     05  CK-RESTART-KEY              PIC X(09).
+002300     05  CK-RECORD-COUNT             PIC 9(07).
+002400     05  CK-CHECKPOINT-DATE.
+002500         10  CK-CKPT-CENTURY         PIC 9(02).
+002600         10  CK-CKPT-YEAR            PIC 9(02).
+002700         10  CK-CKPT-MONTH           PIC 9(02).
+002800         10  CK-CKPT-DAY             PIC 9(02).
+002900     05  CK-CHECKPOINT-TIME.
+003000         10  CK-CKPT-HOUR            PIC 9(02).
+003100         10  CK-CKPT-MINUTE          PIC 9(02).
+003200         10  CK-CKPT-SECOND          PIC 9(02).
+003300     05  FILLER                      PIC X(05).
