@@ -0,0 +1,41 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:    STUDENT                                       *
+000400*    TITLE:       STUDENT MASTER RECORD LAYOUT                  *
+000500*    AUTHOR:      M. OKAFOR - REGISTRAR SYSTEMS GROUP           *
+000600*    DATE-WRITTEN: 2026-08-09                                   *
+000700*                                                                *
+000800*    REMARKS.     FIXED-LENGTH STUDENT MASTER RECORD SHARED BY  *
+000900*                 HELLOW, SUB, ROSTRPT, STUMAINT AND ANY        *
+001000*                 DOWNSTREAM PROGRAM THAT READS OR WRITES THE   *
+001100*                 STUDENT-MASTER FILE.  ALL PROGRAMS MUST COPY  *
+001200*                 THIS MEMBER RATHER THAN HARD-CODE FIELD       *
+001300*                 POSITIONS.                                    *
+001400*                                                                *
+001500*    MODIFICATION HISTORY.                                      *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    ---------  ----  --------------------------------------   *
+001800*    2026-08-09 MO    INITIAL VERSION - STUDENT MASTER LAYOUT.  *
+001900*                                                                *
+002000******************************************************************
+002100
+002200 01  STUDENT-MASTER-RECORD.
+002300     05  LS-STUDENT-ID               PIC X(09).
+002400     05  LS-STUDENT-NAME             PIC X(30).
+002500     05  LS-STUDENT-DATE-OF-BIRTH.
+002600         10  LS-DOB-CENTURY          PIC 9(02).
+002700         10  LS-DOB-YEAR             PIC 9(02).
+002800         10  LS-DOB-MONTH            PIC 9(02).
+002900         10  LS-DOB-DAY              PIC 9(02).
+003000     05  LS-ENROLLMENT-DATE.
+003100         10  LS-ENROLL-CENTURY       PIC 9(02).
+003200         10  LS-ENROLL-YEAR          PIC 9(02).
+003300         10  LS-ENROLL-MONTH         PIC 9(02).
+003400         10  LS-ENROLL-DAY           PIC 9(02).
+003500     05  LS-STUDENT-STATUS-CODE      PIC X(01).
+003600         88  LS-STATUS-ACTIVE        VALUE "A".
+003700         88  LS-STATUS-INACTIVE      VALUE "I".
+003800         88  LS-STATUS-GRADUATED     VALUE "G".
+003900         88  LS-STATUS-WITHDRAWN     VALUE "W".
+004000     05  LS-PROGRAM-CODE             PIC X(04).
+004100     05  FILLER                      PIC X(20).
